@@ -0,0 +1,11 @@
+      *>------------------------------------------------------------------------
+      *>  CPTEMPREG - registro de temperatura diaria (mes/ano/dia/temperatura)
+      *>  usado por arqTempsAnual.txt e por quem le ou grava esse arquivo
+      *>------------------------------------------------------------------------
+           05 reg-mes                              pic 9(02).
+           05 reg-ano                               pic 9(04).
+           05 reg-dia                               pic 9(02).
+      *>   3 digitos inteiros para acomodar leituras em Fahrenheit (ate
+      *>   140,00F, equivalente aos 60,00C do limite superior valido)
+      *>   antes de CONVERTE-UNIDADE reduzi-las para Celsius
+           05 reg-temp                              pic s9(03)v99.

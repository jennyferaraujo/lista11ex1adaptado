@@ -0,0 +1,420 @@
+      $set sourceformat"free"
+
+      *>Divisao de identificacao do programa
+       identification division.
+       program-id. "lista11ex1manutencao".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisao para configuracao do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaracao dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Mesmo arquivo anual lido/gravado por lista11ex1adaptado - um
+      *>   registro por dia, com mes/ano/dia gravados junto da temperatura
+      *>   (copybook CPTEMPREG)
+           select arqTempsAnual assign to "arqTempsAnual.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqTemps.
+
+      *>   Mesmo arquivo de parametros lido por lista11ex1adaptado - so
+      *>   o byte de unidade interessa aqui, mas o layout e compartilhado
+           select arqParametros assign to "arqParametros.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqParam.
+
+       i-o-control.
+
+      *>Declaracao de variaveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTempsAnual.
+       01  fd-reg-temperatura.
+           copy cptempreg.
+
+       fd arqParametros.
+       01  fd-parametros.
+           05 fd-param-modo                       pic x(01).
+      *>   unidade das leituras em arqTempsAnual.txt: "C" Celsius
+      *>   (padrao) ou "F" Fahrenheit - um arquivo de parametros mais
+      *>   antigo, gravado so com fd-param-modo, chega aqui com este
+      *>   campo em branco, tratado como Celsius
+           05 fd-param-unidade                    pic x(01).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+      *>   mes/ano do lote em manutencao e quantidade de dias desse mes
+       77 ws-mes-atual                            pic 9(02).
+       77 ws-ano-atual                            pic 9(04).
+       77 ws-dias-no-mes                          pic 9(02) value 31.
+       77 ws-resto-4                               pic 9(02).
+       77 ws-resto-100                             pic 9(02).
+       77 ws-resto-400                             pic 9(03).
+       77 ws-quociente-dias-no-mes                 pic 9(04).
+
+      *>   3 digitos inteiros para acomodar leituras em Fahrenheit (ate
+      *>   140,00F, equivalente aos 60,00C do limite superior valido) -
+      *>   mesma largura de CPTEMPREG, ja que este programa grava e le
+      *>   o valor tal como esta em arqTempsAnual.txt, sem converter
+       01 ws-temperaturas occurs 1 to 31 times depending on ws-dias-no-mes.
+          05 ws-temp                              pic s9(03)v99.
+
+       77 ws-dia                                  pic 9(02).
+       77 ws-ind-temp                             pic 9(02).
+
+       77 ws-fs-arqTemps                          pic 9(02).
+       77 ws-fs-arqParam                          pic 9(02).
+       77 ws-arquivo-existia                      pic x(01) value "N".
+
+      *>   Unidade das leituras em arqTempsAnual.txt ("C" Celsius, "F"
+      *>   Fahrenheit) - lida de arqParametros.txt, igual a
+      *>   lista11ex1adaptado. Este programa grava/le o arquivo sem
+      *>   converter nada, entao a faixa plausivel (e o rotulo exibido)
+      *>   tem que seguir a unidade real do lote em edicao
+       77 ws-unidade-leitura                      pic x(01) value "C".
+       77 ws-rotulo-unidade                       pic x(10) value "Celsius".
+
+      *>   Faixa de temperatura considerada plausivel (mesma faixa usada
+      *>   na carga de lista11ex1adaptado, convertida para Fahrenheit
+      *>   quando o lote estiver nessa unidade)
+       77 ws-temp-minima-valida                   pic s9(03)v99 value -50,00.
+       77 ws-temp-maxima-valida                   pic s9(03)v99 value 60,00.
+       77 ws-temp-minima-valida-edit               pic -9(03),99.
+       77 ws-temp-maxima-valida-edit               pic -9(03),99.
+
+      *>   Campos usados na tela de manutencao
+       77 ws-opcao                                pic x(01).
+       77 ws-sair-manutencao                       pic x(01) value "N".
+       77 ws-dia-edicao                            pic 9(02).
+       77 ws-temp-edicao                           pic s9(03)v99.
+       77 ws-temp-atual-edit                       pic -9(03),99.
+       77 ws-temp-valida                           pic x(01).
+
+      *>----Variaveis para comunicacao entre programas
+       linkage section.
+
+
+      *>----Declaracao de tela
+       screen section.
+
+      *>   Cabecalho informativo - somente exibicao (FROM), nao aceita
+      *>   digitacao do operador
+       01 tela-cabecalho.
+          05 blank screen.
+          05 line 1 column 5
+              value "Manutencao de temperaturas diarias".
+          05 line 3 column 5 value "Mes/Ano em edicao: ".
+          05 line 3 column 25 pic 9(02) from ws-mes-atual.
+          05 line 3 column 28 value "/".
+          05 line 3 column 29 pic 9(04) from ws-ano-atual.
+          05 line 4 column 5 value "Dias no mes: ".
+          05 line 4 column 18 pic z9 from ws-dias-no-mes.
+          05 line 5 column 5 value "Unidade de leitura: ".
+          05 line 5 column 25 pic x(10) from ws-rotulo-unidade.
+
+      *>   Menu principal
+       01 tela-menu.
+          05 line 6 column 5 value "1 - Percorrer todos os dias do mes".
+          05 line 7 column 5 value "2 - Corrigir um dia especifico".
+          05 line 8 column 5 value "3 - Gravar e sair".
+          05 line 9 column 5 value "4 - Sair sem gravar".
+          05 line 11 column 5 value "Opcao: ".
+          05 line 11 column 13 pic x(01) using ws-opcao.
+
+      *>   Pergunta de qual dia corrigir (opcao 2 do menu)
+       01 tela-pergunta-dia.
+          05 line 6 column 5 value "Dia a corrigir (1 a ".
+          05 line 6 column 25 pic z9 from ws-dias-no-mes.
+          05 line 6 column 28 value "): ".
+          05 line 6 column 31 pic 99 using ws-dia-edicao.
+
+      *>   Campo de temperatura - a propria picture numerica ja restringe
+      *>   a digitacao a sinal e algarismos (validacao no nivel do campo);
+      *>   a faixa plausivel e validada depois do accept
+       01 tela-temperatura.
+          05 line 8 column 5 value "Dia ".
+          05 line 8 column 9 pic z9 from ws-dia-edicao.
+          05 line 8 column 12 value "- temperatura atual (".
+          05 line 8 column 34 pic x(10) from ws-rotulo-unidade.
+          05 line 8 column 44 value "): ".
+          05 line 8 column 47 pic -9(03),99 from ws-temp-atual-edit.
+          05 line 10 column 5 value "Nova temperatura (".
+          05 line 10 column 23 pic -9(03),99 from ws-temp-minima-valida-edit.
+          05 line 10 column 30 value " a ".
+          05 line 10 column 33 pic -9(03),99 from ws-temp-maxima-valida-edit.
+          05 line 10 column 40 value "): ".
+          05 line 10 column 43 pic -9(03),99 using ws-temp-edicao.
+
+
+      *>Declaracao do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform menu-manutencao.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega o mes/ano e as temperaturas ja gravadas em
+      *>  arqTempsAnual.txt; se o arquivo nao existir ainda, pergunta o
+      *>  mes/ano do lote a ser criado e comeca com todos os dias zerados
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *> arquivo de parametros de execucao (opcional - se nao existir,
+      *> ou nao puder ser aberto, o programa assume leituras em Celsius,
+      *> igual a lista11ex1adaptado)
+           move "C" to ws-unidade-leitura
+           open input arqParametros
+           if ws-fs-arqParam = "00" then
+               read arqParametros
+                   at end
+                       move "C" to ws-unidade-leitura
+                   not at end
+      *>                arquivo de parametros antigo, gravado so com
+      *>                fd-param-modo, chega aqui com fd-param-unidade
+      *>                em branco - tratado como Celsius
+                       if fd-param-unidade = "F" or fd-param-unidade = "f" then
+                           move "F" to ws-unidade-leitura
+                       else
+                           move "C" to ws-unidade-leitura
+                       end-if
+               end-read
+               close arqParametros
+           end-if
+
+      *>   arqTempsAnual.txt nao e convertido por este programa - a
+      *>   faixa plausivel e o rotulo exibido tem que seguir a unidade
+      *>   real do lote, senao um arquivo em Fahrenheit fica impossivel
+      *>   de editar (toda leitura real cairia "fora da faixa" -50/60)
+           if ws-unidade-leitura = "F" then
+               move -58,00 to ws-temp-minima-valida
+               move 140,00 to ws-temp-maxima-valida
+               move "Fahrenheit" to ws-rotulo-unidade
+           else
+               move -50,00 to ws-temp-minima-valida
+               move 60,00 to ws-temp-maxima-valida
+               move "Celsius" to ws-rotulo-unidade
+           end-if
+           move ws-temp-minima-valida to ws-temp-minima-valida-edit
+           move ws-temp-maxima-valida to ws-temp-maxima-valida-edit
+
+           move 31 to ws-dias-no-mes
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 31
+               move 0 to ws-temp(ws-ind-temp)
+           end-perform
+
+           open input arqTempsAnual
+           if ws-fs-arqTemps = "00" then
+               move "S" to ws-arquivo-existia
+
+               move 1 to ws-dia
+               read arqTempsAnual
+               perform until ws-fs-arqTemps not = "00"
+                   if ws-dia = 1 then
+                       move reg-mes to ws-mes-atual
+                       move reg-ano to ws-ano-atual
+                       perform calcula-dias-no-mes
+                   end-if
+
+      *>           guarda na posicao reg-dia, e nao na ordem fisica de
+      *>           leitura - um arquivo com lacunas ou fora de ordem nao
+      *>           pode deslocar os dias seguintes para a posicao errada
+                   if reg-dia >= 1 and reg-dia <= ws-dias-no-mes then
+                       move reg-temp to ws-temp(reg-dia)
+                   end-if
+
+                   add 1 to ws-dia
+                   read arqTempsAnual
+               end-perform
+
+               close arqTempsAnual
+           else
+               move "N" to ws-arquivo-existia
+
+               display erase
+               display "arqTempsAnual.txt nao encontrado - informe o mes/ano"
+                   " do novo lote"
+               display "Mes (1-12): "
+               accept ws-mes-atual
+               display "Ano (4 digitos): "
+               accept ws-ano-atual
+
+               perform calcula-dias-no-mes
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Determina quantos dias tem o mes/ano informado em
+      *>  ws-mes-atual/ws-ano-atual (fevereiro leva em conta ano bissexto)
+      *>------------------------------------------------------------------------
+       calcula-dias-no-mes section.
+
+           evaluate ws-mes-atual
+               when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                   move 31 to ws-dias-no-mes
+               when 4 when 6 when 9 when 11
+                   move 30 to ws-dias-no-mes
+               when 2
+                   divide ws-ano-atual by 4
+                       giving ws-quociente-dias-no-mes remainder ws-resto-4
+                   divide ws-ano-atual by 100
+                       giving ws-quociente-dias-no-mes remainder ws-resto-100
+                   divide ws-ano-atual by 400
+                       giving ws-quociente-dias-no-mes remainder ws-resto-400
+
+                   if ws-resto-4 = 0
+                   and (ws-resto-100 not = 0 or ws-resto-400 = 0) then
+                       move 29 to ws-dias-no-mes
+                   else
+                       move 28 to ws-dias-no-mes
+                   end-if
+               when other
+                   move 30 to ws-dias-no-mes
+           end-evaluate
+           .
+       calcula-dias-no-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Menu de manutencao
+      *>------------------------------------------------------------------------
+       menu-manutencao section.
+
+           perform until ws-sair-manutencao = "S"
+               display erase
+               display tela-cabecalho
+               display tela-menu
+               accept tela-menu
+
+               evaluate ws-opcao
+                   when "1"
+                       perform percorre-dias
+                   when "2"
+                       perform corrige-dia
+                   when "3"
+                       perform grava-arquivo
+                       move "S" to ws-sair-manutencao
+                   when "4"
+                       move "S" to ws-sair-manutencao
+                   when other
+                       display "Opcao invalida"
+               end-evaluate
+           end-perform
+           .
+       menu-manutencao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Percorre todos os dias do mes em sequencia, oferecendo a
+      *>  temperatura atual de cada dia para confirmacao ou correcao
+      *>------------------------------------------------------------------------
+       percorre-dias section.
+
+           perform varying ws-dia-edicao from 1 by 1
+                   until ws-dia-edicao > ws-dias-no-mes
+               perform edita-temperatura-dia
+           end-perform
+           .
+       percorre-dias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Pergunta qual dia corrigir e edita somente esse dia
+      *>------------------------------------------------------------------------
+       corrige-dia section.
+
+           display erase
+           display tela-cabecalho
+           display tela-pergunta-dia
+           accept tela-pergunta-dia
+
+           if ws-dia-edicao >= 1
+           and ws-dia-edicao <= ws-dias-no-mes then
+               perform edita-temperatura-dia
+           else
+               display "Dia fora do intervalo valido (1 -" ws-dias-no-mes ")"
+           end-if
+           .
+       corrige-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exibe e aceita a nova temperatura de ws-dia-edicao, repetindo a
+      *>  pergunta enquanto o valor digitado estiver fora da faixa valida
+      *>------------------------------------------------------------------------
+       edita-temperatura-dia section.
+
+           move "N" to ws-temp-valida
+           perform until ws-temp-valida = "S"
+               move ws-temp(ws-dia-edicao) to ws-temp-atual-edit
+               move ws-temp(ws-dia-edicao) to ws-temp-edicao
+
+               display erase
+               display tela-cabecalho
+               display tela-temperatura
+               accept tela-temperatura
+
+               if ws-temp-edicao < ws-temp-minima-valida
+               or ws-temp-edicao > ws-temp-maxima-valida then
+                   display "Temperatura fora da faixa plausivel ("
+                       ws-temp-minima-valida-edit " a "
+                       ws-temp-maxima-valida-edit ") - digite novamente"
+               else
+                   move ws-temp-edicao to ws-temp(ws-dia-edicao)
+                   move "S" to ws-temp-valida
+               end-if
+           end-perform
+           .
+       edita-temperatura-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Regrava arqTempsAnual.txt com o mes/ano e as temperaturas
+      *>  atualmente em memoria, um registro por dia (copybook CPTEMPREG)
+      *>------------------------------------------------------------------------
+       grava-arquivo section.
+
+           open output arqTempsAnual
+
+           perform varying ws-dia-edicao from 1 by 1
+                   until ws-dia-edicao > ws-dias-no-mes
+               move ws-mes-atual to reg-mes
+               move ws-ano-atual to reg-ano
+               move ws-dia-edicao to reg-dia
+               move ws-temp(ws-dia-edicao) to reg-temp
+               write fd-reg-temperatura
+           end-perform
+
+           close arqTempsAnual
+
+           display erase
+           display "arqTempsAnual.txt gravado com " ws-dias-no-mes " dias"
+           .
+       grava-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalizacao
+      *>------------------------------------------------------------------------
+       finaliza section.
+           display "Fim da manutencao."
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.

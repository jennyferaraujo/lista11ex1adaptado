@@ -1,150 +1,915 @@
-      $set sourceformat"free"
-
-      *>Divis�o de identifica��o do programa
-       identification division.
-       program-id. "lista11ex1adaptado".
-       author. "Jennyfer Araujo".
-       installation. "PC".
-       date-written. 24/07/2020.
-       date-compiled. 24/07/2020.
-
-      *>Divis�o para configura��o do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declara��o dos recursos externos
-       input-output section.
-       file-control.
-
-      *>   Declara��o do arquivo
-           select arqTemps assign to "arqTemps.txt"          *>assosiando arquivo l�gico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
-           organization is line sequential                   *>forma de organiza��o dos dados
-           lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usu�rios
-           file status is ws-fs-arqTemps.                    *>file status (o status da ultima opera��o)
-
-       i-o-control.
-
-      *>Declara��o de vari�veis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqTemps.
-       01  fd-temperaturas.
-           05 fd-temp                             pic s9(02)v99 value 00.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       01 ws-temperaturas occurs 30.
-          05 ws-temp                              pic s9(02)v99.
-
-       77 ws-media-temp                           pic s9(02)v99.
-       77 ws-temp-total                           pic s9(03)v99.
-
-       77 ws-dia                                  pic 9(02).
-       77 ws-ind-temp                             pic 9(02).
-
-       77 ws-sair                                 pic x(01).
-       77 ws-fs-arqTemps                          pic 9(02).
-
-
-      *>----Variaveis para comunica��o entre programas
-       linkage section.
-
-
-      *>----Declara��o de tela
-       screen section.
-
-
-      *>Declara��o do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicializa��o
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *> arquivos para leitura
-
-          open input arqTemps
-          perform varying ws-dia from 1 by 1 until ws-dia > 30
-              read arqTemps
-              move fd-temperaturas to ws-temperaturas(ws-dia)
-
-          close arqTemps
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>   chamando rotina de calculo da m�dia de temp.
-           perform calc-media-temp
-
-      *>    menu do sistema
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-               display erase
-
-               display "Dia a ser testado: "
-               accept ws-dia
-
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
-                   else
-                           display "A temperatura esta na media"
-                   end-if
-                   end-if
-               else
-                   display "Dia fora do intervalo valido (1 -30)"
-               end-if
-
-               display "'T'estar outra temperatura"
-               display "'S'air"
-               accept ws-sair
-           end-perform
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Calculo da m�dia de temperatura
-      *>------------------------------------------------------------------------
-       calc-media-temp section.
-
-           move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
-           end-perform
-
-           compute ws-media-temp = ws-temp-total/30
-
-           .
-       calc-media-temp-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finaliza��o
-      *>------------------------------------------------------------------------
-       finaliza section.
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+
+      *>Divis�o de identifica��o do programa
+       identification division.
+       program-id. "lista11ex1adaptado".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 24/07/2020.
+       date-compiled. 24/07/2020.
+
+      *>Divis�o para configura��o do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declara��o dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Declara��o do arquivo - um registro por dia, com mes/ano/dia
+      *>   gravados junto da temperatura (copybook CPTEMPREG)
+           select arqTempsAnual assign to "arqTempsAnual.txt"  *>assosiando arquivo l�gico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
+           organization is line sequential                   *>forma de organiza��o dos dados
+           lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usu�rios
+           file status is ws-fs-arqTemps.                    *>file status (o status da ultima opera��o)
+
+      *>   Arquivo de parametros de execucao (modo batch/interativo, etc)
+           select arqParametros assign to "arqParametros.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqParam.
+
+      *>   Relatorio gerado no modo batch (sem operador no terminal)
+           select arqRelatorio assign to "arqRelatorio.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelat.
+
+      *>   Leituras de arqTemps rejeitadas por estarem fora da faixa
+      *>   valida ou por erro de leitura
+           select arqTempsRejeitadas assign to "arqTempsRejeitadas.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqRejeit.
+
+      *>   Log de auditoria das consultas feitas no menu interativo
+           select arqConsultas assign to "arqConsultas.log"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqConsultas.
+
+      *>   Exportacao das temperaturas diarias em formato CSV
+           select arqTempsDiarias assign to "arqTempsDiarias.csv"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqCsv.
+
+      *>   Historico das medias mensais, acumulado a cada execucao
+           select arqHistorico assign to "arqHistoricoTemp.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqHist.
+
+      *>   Relatorio comparando o mes atual com o mesmo mes em anos
+      *>   anteriores (modo de execucao "C")
+           select arqComparacao assign to "arqComparacaoHistorico.txt"
+           organization is line sequential
+           lock mode is automatic
+           file status is ws-fs-arqComp.
+
+       i-o-control.
+
+      *>Declara��o de vari�veis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTempsAnual.
+       01  fd-reg-temperatura.
+           copy cptempreg.
+
+       fd arqParametros.
+       01  fd-parametros.
+           05 fd-param-modo                       pic x(01).
+      *>   unidade das leituras em arqTempsAnual.txt: "C" Celsius
+      *>   (padrao) ou "F" Fahrenheit - um arquivo de parametros mais
+      *>   antigo, gravado so com fd-param-modo, chega aqui com este
+      *>   campo em branco, tratado como Celsius
+           05 fd-param-unidade                    pic x(01).
+
+       fd arqRelatorio.
+       01  fd-linha-relatorio                     pic x(80).
+
+       fd arqTempsRejeitadas.
+       01  fd-linha-rejeitada                     pic x(80).
+
+       fd arqConsultas.
+       01  fd-linha-consulta                      pic x(120).
+
+       fd arqTempsDiarias.
+       01  fd-linha-csv                           pic x(80).
+
+      *>   Um registro por execucao: mes/ano do lote processado e a
+      *>   media de temperatura calculada para esse mes
+       fd arqHistorico.
+       01  fd-reg-historico.
+           05 fd-hist-mes                         pic 9(02).
+           05 fd-hist-ano                         pic 9(04).
+           05 fd-hist-media                       pic s9(02)v99.
+
+       fd arqComparacao.
+       01  fd-linha-comparacao                    pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+      *>   mes/ano do lote carregado de arqTempsAnual.txt (lido do
+      *>   primeiro registro) e quantidade de dias desse mes - fevereiro,
+      *>   meses de 30 e de 31 dias sao tratados em CALCULA-DIAS-NO-MES
+       77 ws-mes-atual                            pic 9(02).
+       77 ws-ano-atual                            pic 9(04).
+       77 ws-dias-no-mes                          pic 9(02) value 31.
+       77 ws-resto-4                               pic 9(02).
+       77 ws-resto-100                             pic 9(02).
+       77 ws-resto-400                             pic 9(03).
+       77 ws-quociente-dias-no-mes                 pic 9(04).
+
+       01 ws-temperaturas occurs 1 to 31 times depending on ws-dias-no-mes.
+          05 ws-temp                              pic s9(02)v99.
+
+      *>   indica, dia a dia, se ws-temp(n) e uma leitura realmente
+      *>   carregada de arqTempsAnual.txt - um dia rejeitado por 002 ou
+      *>   nunca alcancado por 003 fica com ws-temp(n) zerado mas esta
+      *>   flag em "N", para que 001/000/007/008 nao tratem esse zero
+      *>   como uma leitura real ao calcular media/min/max/desvio
+       01 ws-temperaturas-carregadas occurs 1 to 31 times
+               depending on ws-dias-no-mes.
+          05 ws-temp-carregado                    pic x(01) value "N".
+             88 ws-dia-carregado                  value "Y".
+
+       77 ws-media-temp                           pic s9(02)v99.
+       77 ws-temp-total                           pic s9(03)v99.
+
+      *>   Estatisticas adicionais sobre as temperaturas do mes
+       77 ws-temp-min                             pic s9(02)v99.
+       77 ws-temp-max                              pic s9(02)v99.
+       77 ws-dia-temp-min                          pic 9(02).
+       77 ws-dia-temp-max                          pic 9(02).
+       77 ws-soma-quad-desvio                      pic s9(06)v9999.
+       77 ws-variancia-temp                        pic s9(05)v9999.
+       77 ws-desvio-padrao                         pic s9(03)v9999.
+       77 ws-desvio-temp-dia                       pic s9(03)v9999.
+
+      *>   Campos editados para exibicao das estatisticas
+       77 ws-media-temp-edit                       pic -9(02),99.
+       77 ws-temp-min-edit                         pic -9(02),99.
+       77 ws-temp-max-edit                         pic -9(02),99.
+       77 ws-desvio-padrao-edit                    pic -9(02),99.
+
+       77 ws-dia                                  pic 9(02).
+       77 ws-ind-temp                             pic 9(02).
+
+       77 ws-sair                                 pic x(01).
+       77 ws-fs-arqTemps                          pic 9(02).
+       77 ws-fs-arqParam                          pic 9(02).
+       77 ws-fs-arqRelat                          pic 9(02).
+       77 ws-fs-arqRejeit                         pic 9(02).
+       77 ws-fs-arqConsultas                      pic 9(02).
+       77 ws-fs-arqCsv                            pic 9(02).
+       77 ws-fs-arqHist                           pic 9(02).
+       77 ws-fs-arqComp                           pic 9(02).
+
+      *>   Faixa de temperatura considerada plausivel
+       77 ws-temp-minima-valida                   pic s9(02)v99 value -50,00.
+       77 ws-temp-maxima-valida                   pic s9(02)v99 value 60,00.
+
+      *>   Registro gravado em arqTempsRejeitadas.txt - reg-temp e
+      *>   DISPLAY com sinal por overpunch no ultimo byte, entao o valor
+      *>   logado vem de um campo numerico editado (nao de um REDEFINES
+      *>   alfanumerico de reg-temp, que sairia ilegivel para negativos)
+       77 ws-linha-rejeitada                      pic x(80).
+       77 ws-seq-leitura-edit                     pic z9.
+       77 ws-temp-rejeitada-edit                  pic -9(03),99.
+
+      *>   Controle de fim de arquivo e quantidade de dias efetivamente
+      *>   carregados (arqTempsAnual.txt pode vir incompleto ou nem existir)
+      *>   ws-dias-esperados passa a valer ws-dias-no-mes, apos lido o
+      *>   mes/ano do primeiro registro
+       77 ws-fim-arqTemps                         pic x(01) value "N".
+       77 ws-fs-arqTemps-abertura                 pic 9(02).
+       77 ws-dias-esperados                       pic 9(02) value 30.
+       77 ws-dias-carregados                      pic 9(02) value 0.
+
+      *>   Modo de execucao: "I" interativo (padrao), "B" batch/desacompanhado,
+      *>   "C" comparacao com o historico de anos anteriores
+       77 ws-modo-execucao                        pic x(01) value "I".
+
+      *>   Unidade das leituras em arqTempsAnual.txt ("C" Celsius, "F"
+      *>   Fahrenheit); toda a validacao/historico/csv trabalha em
+      *>   Celsius, por isso uma leitura em Fahrenheit e convertida para
+      *>   Celsius em WS-TEMP-CONVERTIDA no momento da carga, e o rotulo
+      *>   da unidade exibido ao operador e sempre Celsius
+       77 ws-unidade-leitura                      pic x(01) value "C".
+       77 ws-temp-convertida                      pic s9(03)v99.
+       77 ws-rotulo-unidade                       pic x(07) value "Celsius".
+       77 ws-dia-relatorio-edit                   pic z9.
+       77 ws-temp-relatorio-edit                  pic -9(02),99.
+       77 ws-linha-relatorio                      pic x(80).
+
+      *>   Log de auditoria das consultas do menu interativo (data/hora,
+      *>   dia consultado, temperatura do dia e veredito exibido)
+       77 ws-data-consulta                        pic 9(08).
+       77 ws-hora-consulta                        pic 9(08).
+       77 ws-dia-consulta-edit                     pic z9.
+       77 ws-temp-consulta-edit                    pic -9(02),99.
+       77 ws-veredito-posicao                      pic x(30).
+       77 ws-veredito-variacao                      pic x(45).
+       77 ws-linha-consulta                        pic x(120).
+
+      *>   Exportacao CSV das temperaturas diarias (dia, temperatura,
+      *>   media do mes e classificacao)
+       77 ws-dia-csv-edit                          pic z9.
+       77 ws-temp-csv-edit                         pic -9(02),99.
+       77 ws-classificacao-csv                      pic x(15).
+       77 ws-linha-csv                             pic x(80).
+
+      *>   Historico de medias mensais (arqHistoricoTemp.txt) e relatorio
+      *>   de comparacao do mes atual com o mesmo mes em anos anteriores
+      *>   (arqComparacaoHistorico.txt, modo de execucao "C")
+       77 ws-hist-ano-edit                         pic 9(04).
+       77 ws-hist-media-edit                       pic -9(02),99.
+       77 ws-atual-media-edit                      pic -9(02),99.
+       77 ws-diferenca-media                       pic s9(03)v99.
+       77 ws-diferenca-media-edit                  pic -9(03),99.
+       77 ws-linha-comparacao                      pic x(80).
+       77 ws-fim-arqHistorico                      pic x(01) value "N".
+       77 ws-anos-comparados                       pic 9(02) value 0.
+
+
+      *>----Variaveis para comunica��o entre programas
+       linkage section.
+
+
+      *>----Declara��o de tela
+       screen section.
+
+
+      *>Declara��o do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicializa��o
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *> arquivo de parametros de execucao (opcional - se nao existir,
+      *> ou nao puder ser aberto, o programa assume o modo interativo e
+      *> leituras em Celsius)
+           move "I" to ws-modo-execucao
+           move "C" to ws-unidade-leitura
+           open input arqParametros
+           if ws-fs-arqParam = "00" then
+               read arqParametros
+                   at end
+                       move "I" to ws-modo-execucao
+                   not at end
+                       move fd-param-modo to ws-modo-execucao
+      *>                arquivo de parametros antigo, gravado so com
+      *>                fd-param-modo, chega aqui com fd-param-unidade
+      *>                em branco - tratado como Celsius
+                       if fd-param-unidade = "F" or fd-param-unidade = "f" then
+                           move "F" to ws-unidade-leitura
+                       else
+                           move "C" to ws-unidade-leitura
+                       end-if
+               end-read
+               close arqParametros
+           end-if
+
+      *> arquivos para leitura
+
+      *>   zera o vetor (no seu tamanho maximo) antes de carregar, para
+      *>   que um dia rejeitado (fora da faixa valida ou com erro de
+      *>   leitura) nao fique com lixo de memoria no lugar da temperatura
+           move 31 to ws-dias-no-mes
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 31
+               move 0 to ws-temp(ws-ind-temp)
+               move "N" to ws-temp-carregado(ws-ind-temp)
+           end-perform
+
+          move "N" to ws-fim-arqTemps
+          move 0 to ws-dias-carregados
+          move 30 to ws-dias-no-mes
+          move 30 to ws-dias-esperados
+
+          open input arqTempsAnual
+          open output arqTempsRejeitadas
+
+      *>   arqTempsAnual.txt pode nao existir ou nao poder ser aberto; nesse
+      *>   caso nao ha nada para ler e o programa segue com 0 dias
+      *>   carregados, em vez de tentar ler um arquivo que nao esta aberto
+          move ws-fs-arqTemps to ws-fs-arqTemps-abertura
+          if ws-fs-arqTemps-abertura not = "00" then
+              move "S" to ws-fim-arqTemps
+          else
+      *>       o primeiro registro do lote diz de qual mes/ano ele e, o
+      *>       que define quantos dias esse mes tem (ws-dias-no-mes)
+              move 1 to ws-dia
+              read arqTempsAnual
+              if ws-fs-arqTemps = "00" then
+                  move reg-mes to ws-mes-atual
+                  move reg-ano to ws-ano-atual
+                  perform calcula-dias-no-mes
+                  move ws-dias-no-mes to ws-dias-esperados
+
+                  perform converte-unidade
+      *>           o registro e guardado na posicao reg-dia, e nao na
+      *>           ordem fisica de leitura - um arquivo com lacunas,
+      *>           fora de ordem, ou com um dia rejeitado no meio nao
+      *>           pode deslocar os dias seguintes para a posicao errada
+                  if reg-dia < 1 or reg-dia > ws-dias-no-mes then
+                      perform rejeita-leitura
+                  else
+                  if ws-temp-convertida < ws-temp-minima-valida
+                  or ws-temp-convertida > ws-temp-maxima-valida then
+                      perform rejeita-leitura
+                  else
+                      move ws-temp-convertida to ws-temp(reg-dia)
+                      move "Y" to ws-temp-carregado(reg-dia)
+                      add 1 to ws-dias-carregados
+                  end-if
+                  end-if
+              else
+      *>           mesmo tratamento de WS-FS-ARQTEMPS usado no laco dos
+      *>           demais dias: "10" e fim de arquivo, qualquer outro
+      *>           status e uma falha de leitura que tambem precisa ser
+      *>           registrada em arqTempsRejeitadas.txt
+                  if ws-fs-arqTemps = "10" then
+                      move "S" to ws-fim-arqTemps
+                  else
+                      perform rejeita-leitura
+                  end-if
+              end-if
+          end-if
+
+          perform varying ws-dia from 2 by 1
+                  until ws-dia > ws-dias-esperados
+                     or ws-fim-arqTemps = "S"
+              read arqTempsAnual
+
+              if ws-fs-arqTemps = "00" then
+                  perform converte-unidade
+                  if reg-dia < 1 or reg-dia > ws-dias-no-mes then
+                      perform rejeita-leitura
+                  else
+                  if ws-temp-convertida < ws-temp-minima-valida
+                  or ws-temp-convertida > ws-temp-maxima-valida then
+                      perform rejeita-leitura
+                  else
+                      move ws-temp-convertida to ws-temp(reg-dia)
+                      move "Y" to ws-temp-carregado(reg-dia)
+                      add 1 to ws-dias-carregados
+                  end-if
+                  end-if
+              else
+                  if ws-fs-arqTemps = "10" then
+                      move "S" to ws-fim-arqTemps
+                  else
+                      perform rejeita-leitura
+                  end-if
+              end-if
+          end-perform
+
+          if ws-fs-arqTemps-abertura = "00" then
+              close arqTempsAnual
+          end-if
+          close arqTempsRejeitadas
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Determina quantos dias tem o mes/ano informado em
+      *>  ws-mes-atual/ws-ano-atual (fevereiro leva em conta ano bissexto)
+      *>------------------------------------------------------------------------
+       calcula-dias-no-mes section.
+
+           evaluate ws-mes-atual
+               when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                   move 31 to ws-dias-no-mes
+               when 4 when 6 when 9 when 11
+                   move 30 to ws-dias-no-mes
+               when 2
+                   divide ws-ano-atual by 4
+                       giving ws-quociente-dias-no-mes remainder ws-resto-4
+                   divide ws-ano-atual by 100
+                       giving ws-quociente-dias-no-mes remainder ws-resto-100
+                   divide ws-ano-atual by 400
+                       giving ws-quociente-dias-no-mes remainder ws-resto-400
+
+                   if ws-resto-4 = 0
+                   and (ws-resto-100 not = 0 or ws-resto-400 = 0) then
+                       move 29 to ws-dias-no-mes
+                   else
+                       move 28 to ws-dias-no-mes
+                   end-if
+               when other
+                   move 30 to ws-dias-no-mes
+           end-evaluate
+           .
+       calcula-dias-no-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Converte reg-temp (o valor lido de arqTempsAnual.txt) para
+      *>  Celsius em ws-temp-convertida, de acordo com ws-unidade-leitura;
+      *>  leituras ja em Celsius passam sem alteracao
+      *>------------------------------------------------------------------------
+       converte-unidade section.
+
+           if ws-unidade-leitura = "F" or ws-unidade-leitura = "f" then
+               compute ws-temp-convertida = (reg-temp - 32) * 5 / 9
+           else
+               move reg-temp to ws-temp-convertida
+           end-if
+           .
+       converte-unidade-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava em arqTempsRejeitadas.txt a linha que nao pode ser
+      *>  carregada em ws-temperaturas (fora da faixa valida ou erro
+      *>  de leitura), junto com o file status que motivou a rejeicao
+      *>------------------------------------------------------------------------
+       rejeita-leitura section.
+
+           move spaces to ws-linha-rejeitada
+           move ws-dia to ws-seq-leitura-edit
+           move reg-temp to ws-temp-rejeitada-edit
+
+           string ws-seq-leitura-edit delimited by size
+               ";" delimited by size
+               reg-mes delimited by size
+               "/" delimited by size
+               reg-ano delimited by size
+               "/" delimited by size
+               reg-dia delimited by size
+               ";" delimited by size
+               ws-temp-rejeitada-edit delimited by size
+               ";status=" delimited by size
+               ws-fs-arqTemps delimited by size
+               into ws-linha-rejeitada
+           end-string
+
+           move ws-linha-rejeitada to fd-linha-rejeitada
+           write fd-linha-rejeitada
+           .
+       rejeita-leitura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava em arqConsultas.log uma linha de auditoria para cada
+      *>  consulta feita no menu interativo: data/hora, dia consultado,
+      *>  temperatura do dia e o veredito exibido ao operador
+      *>------------------------------------------------------------------------
+       registra-consulta section.
+
+           accept ws-data-consulta from date yyyymmdd
+           accept ws-hora-consulta from time
+
+           move ws-dia to ws-dia-consulta-edit
+           move ws-temp(ws-dia) to ws-temp-consulta-edit
+
+           move spaces to ws-linha-consulta
+           string ws-data-consulta delimited by size
+               ";" delimited by size
+               ws-hora-consulta delimited by size
+               ";dia=" delimited by size
+               ws-dia-consulta-edit delimited by size
+               ";temp=" delimited by size
+               ws-temp-consulta-edit delimited by size
+               ";" delimited by size
+               ws-veredito-posicao delimited by size
+               ";" delimited by size
+               ws-veredito-variacao delimited by size
+               into ws-linha-consulta
+           end-string
+
+           move ws-linha-consulta to fd-linha-consulta
+           write fd-linha-consulta
+           .
+       registra-consulta-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acrescenta em arqHistoricoTemp.txt um registro com o mes/ano do
+      *>  lote processado nesta execucao e a media calculada para ele, de
+      *>  modo que execucoes futuras possam comparar um mes com o mesmo
+      *>  mes em anos anteriores (modo extend cria o arquivo se ele ainda
+      *>  nao existir, mesmo padrao ja usado em arqConsultas.log)
+      *>------------------------------------------------------------------------
+       registra-historico section.
+
+           open extend arqHistorico
+           if ws-fs-arqHist not = "00" then
+               open output arqHistorico
+           end-if
+
+           move ws-mes-atual to fd-hist-mes
+           move ws-ano-atual to fd-hist-ano
+           move ws-media-temp to fd-hist-media
+           write fd-reg-historico
+
+           close arqHistorico
+           .
+       registra-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Compara a media do mes atual com a media do mesmo mes em anos
+      *>  anteriores, lendo todo o historico acumulado em
+      *>  arqHistoricoTemp.txt e gravando uma linha por ano encontrado em
+      *>  arqComparacaoHistorico.txt
+      *>------------------------------------------------------------------------
+       compara-historico section.
+
+           move 0 to ws-anos-comparados
+           move "N" to ws-fim-arqHistorico
+
+           open output arqComparacao
+
+           move spaces to ws-linha-comparacao
+           string "ANO;MEDIA-HISTORICA;MEDIA-ATUAL;DIFERENCA" delimited by size
+               into ws-linha-comparacao
+           end-string
+           move ws-linha-comparacao to fd-linha-comparacao
+           write fd-linha-comparacao
+
+      *>   sem nenhum dia carregado neste mes (arquivo ausente/vazio,
+      *>   ver 003) mes/ano/media ficam todos zerados - nao ha media
+      *>   real para comparar, entao o historico nem chega a ser aberto
+      *>   para leitura
+           if ws-dias-carregados = 0 then
+               move "S" to ws-fim-arqHistorico
+           else
+               open input arqHistorico
+               if ws-fs-arqHist not = "00" then
+                   move "S" to ws-fim-arqHistorico
+               end-if
+           end-if
+
+           perform until ws-fim-arqHistorico = "S"
+               read arqHistorico
+                   at end
+                       move "S" to ws-fim-arqHistorico
+                   not at end
+                       if fd-hist-mes = ws-mes-atual
+                       and fd-hist-ano not = ws-ano-atual then
+                           move fd-hist-ano to ws-hist-ano-edit
+                           move fd-hist-media to ws-hist-media-edit
+                           move ws-media-temp to ws-atual-media-edit
+                           compute ws-diferenca-media =
+                                   ws-media-temp - fd-hist-media
+                           move ws-diferenca-media to ws-diferenca-media-edit
+
+                           move spaces to ws-linha-comparacao
+                           string ws-hist-ano-edit delimited by size
+                               ";" delimited by size
+                               ws-hist-media-edit delimited by size
+                               ";" delimited by size
+                               ws-atual-media-edit delimited by size
+                               ";" delimited by size
+                               ws-diferenca-media-edit delimited by size
+                               into ws-linha-comparacao
+                           end-string
+                           move ws-linha-comparacao to fd-linha-comparacao
+                           write fd-linha-comparacao
+
+                           add 1 to ws-anos-comparados
+                           display "Mes " ws-mes-atual "/" fd-hist-ano
+                               " - media " ws-hist-media-edit
+                               " (atual: " ws-atual-media-edit ")"
+                       end-if
+               end-read
+           end-perform
+
+      *>   so fecha arqHistorico se ele chegou a ser aberto (pulado
+      *>   acima quando ws-dias-carregados = 0) - mesmo padrao ja usado
+      *>   para arqTempsAnual em INICIALIZA
+           if ws-dias-carregados > 0 then
+               close arqHistorico
+           end-if
+           close arqComparacao
+
+           if ws-dias-carregados = 0 then
+               display "Nenhum dia carregado neste mes - comparacao com o"
+                   " historico nao realizada"
+           else
+           if ws-anos-comparados = 0 then
+               display "Nenhum historico de anos anteriores para o mes "
+                   ws-mes-atual
+           else
+               display ws-anos-comparados
+                   " ano(s) anterior(es) comparados - ver"
+                   " arqComparacaoHistorico.txt"
+           end-if
+           end-if
+           .
+       compara-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   chamando rotina de calculo da m�dia de temp.
+           perform calc-media-temp
+
+      *>   exportacao csv - gerada em qualquer modo de execucao, sem
+      *>   depender do menu interativo (pode ser usada isoladamente)
+           perform exporta-csv
+
+      *>   acrescenta a media deste mes ao historico, em qualquer modo de
+      *>   execucao, para que futuras execucoes possam compara-la - so
+      *>   faz sentido quando algum dia foi de fato carregado, senao
+      *>   mes/ano/media ficam tudo zerado e o registro so poluiria o
+      *>   arquivo permanente (mesmo caso do arquivo ausente/vazio de 003)
+           if ws-dias-carregados > 0 then
+               perform registra-historico
+           end-if
+
+           if ws-modo-execucao = "B"
+           or ws-modo-execucao = "b" then
+               perform gera-relatorio-batch
+           else
+           if ws-modo-execucao = "C"
+           or ws-modo-execucao = "c" then
+               perform compara-historico
+           else
+      *>        menu do sistema - abre o log de auditoria uma unica vez
+      *>        (modo extend cria o arquivo se ele ainda nao existir)
+               open extend arqConsultas
+               if ws-fs-arqConsultas not = "00" then
+                   open output arqConsultas
+               end-if
+
+               perform until ws-sair = "S"
+                          or ws-sair = "s"
+                   display erase
+
+                   display "Dia a ser testado: "
+                   accept ws-dia
+
+                   if  ws-dia >= 1
+                   and ws-dia <= ws-dias-no-mes
+                   and ws-dia-carregado(ws-dia) then
+                       if ws-temp(ws-dia) > ws-media-temp then
+                           move "ACIMA DA MEDIA" to ws-veredito-posicao
+                           display "A temperatura do dia " ws-dia " esta acima da media ("
+                               ws-rotulo-unidade ")"
+                       else
+                       if ws-temp(ws-dia) < ws-media-temp then
+                               move "ABAIXO DA MEDIA" to ws-veredito-posicao
+                               display "A temperatura do dia " ws-dia " esta abaixo da media ("
+                                   ws-rotulo-unidade ")"
+                       else
+                               move "NA MEDIA" to ws-veredito-posicao
+                               display "A temperatura esta na media (" ws-rotulo-unidade ")"
+                       end-if
+                       end-if
+
+                       display "Media do mes: " ws-media-temp-edit " " ws-rotulo-unidade
+                           "  Desvio padrao: " ws-desvio-padrao-edit
+                       display "Minima: " ws-temp-min-edit " (dia " ws-dia-temp-min ")"
+                           "  Maxima: " ws-temp-max-edit " (dia " ws-dia-temp-max ")"
+
+                       compute ws-desvio-temp-dia = ws-temp(ws-dia) - ws-media-temp
+                       if function abs(ws-desvio-temp-dia) > ws-desvio-padrao then
+                           move "VARIACAO ATIPICA (ALEM DE 1 DESVIO PADRAO)"
+                               to ws-veredito-variacao
+                           display "Dia fora do padrao (variacao atipica, alem de 1 desvio padrao)"
+                       else
+                           move "DENTRO DA VARIACAO NORMAL" to ws-veredito-variacao
+                           display "Dia dentro da variacao normal do mes"
+                       end-if
+
+                       perform registra-consulta
+                   else
+                   if ws-dia >= 1
+                   and ws-dia <= ws-dias-no-mes then
+                       display "Dia " ws-dia " nao foi carregado de arqTempsAnual.txt"
+                           " (rejeitado ou ausente) - sem leitura para consultar"
+                   else
+                       display "Dia fora do intervalo valido (1 -" ws-dias-no-mes ")"
+                   end-if
+                   end-if
+
+                   display "'T'estar outra temperatura"
+                   display "'S'air"
+                   accept ws-sair
+               end-perform
+
+               close arqConsultas
+           end-if
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio nao assistido - percorre os 30 dias sem usar o terminal
+      *>------------------------------------------------------------------------
+       gera-relatorio-batch section.
+
+           open output arqRelatorio
+
+      *>   dias rejeitados por 002 ou nunca lidos por causa de 003 nao
+      *>   tem leitura real para reportar, e sao omitidos do relatorio
+           perform varying ws-dia from 1 by 1 until ws-dia > ws-dias-no-mes
+               if ws-dia-carregado(ws-dia) then
+                   move spaces to ws-linha-relatorio
+                   move ws-dia to ws-dia-relatorio-edit
+                   move ws-temp(ws-dia) to ws-temp-relatorio-edit
+
+                   if ws-temp(ws-dia) > ws-media-temp then
+                       string ws-dia-relatorio-edit delimited by size
+                           ";" delimited by size
+                           ws-temp-relatorio-edit delimited by size
+                           ";ACIMA DA MEDIA" delimited by size
+                           into ws-linha-relatorio
+                       end-string
+                   else
+                   if ws-temp(ws-dia) < ws-media-temp then
+                       string ws-dia-relatorio-edit delimited by size
+                           ";" delimited by size
+                           ws-temp-relatorio-edit delimited by size
+                           ";ABAIXO DA MEDIA" delimited by size
+                           into ws-linha-relatorio
+                       end-string
+                   else
+                       string ws-dia-relatorio-edit delimited by size
+                           ";" delimited by size
+                           ws-temp-relatorio-edit delimited by size
+                           ";NA MEDIA" delimited by size
+                           into ws-linha-relatorio
+                       end-string
+                   end-if
+                   end-if
+
+                   move ws-linha-relatorio to fd-linha-relatorio
+                   write fd-linha-relatorio
+               end-if
+           end-perform
+
+           move spaces to ws-linha-relatorio
+           string "MEDIA=" delimited by size
+               ws-media-temp-edit delimited by size
+               " MINIMA=" delimited by size
+               ws-temp-min-edit delimited by size
+               "(dia " delimited by size
+               ws-dia-temp-min delimited by size
+               ") MAXIMA=" delimited by size
+               ws-temp-max-edit delimited by size
+               "(dia " delimited by size
+               ws-dia-temp-max delimited by size
+               ") DESVIO-PADRAO=" delimited by size
+               ws-desvio-padrao-edit delimited by size
+               into ws-linha-relatorio
+           end-string
+           move ws-linha-relatorio to fd-linha-relatorio
+           write fd-linha-relatorio
+
+           close arqRelatorio
+           .
+       gera-relatorio-batch-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exporta as temperaturas do mes em formato csv (dia;temperatura;
+      *>  media;classificacao) para arqTempsDiarias.csv - usa ; como
+      *>  separador de campo, e nao a virgula, porque DECIMAL-POINT IS
+      *>  COMMA faz a propria virgula decimal aparecer dentro dos valores
+      *>  numericos (a mesma razao pela qual arqRelatorio.txt e
+      *>  arqTempsRejeitadas.txt tambem usam ; como separador)
+      *>------------------------------------------------------------------------
+       exporta-csv section.
+
+           open output arqTempsDiarias
+
+           move "DIA;TEMPERATURA;MEDIA;CLASSIFICACAO" to fd-linha-csv
+           write fd-linha-csv
+
+      *>   idem ao relatorio batch - dias nao carregados nao entram no csv
+           perform varying ws-dia from 1 by 1 until ws-dia > ws-dias-no-mes
+               if ws-dia-carregado(ws-dia) then
+                   move ws-dia to ws-dia-csv-edit
+                   move ws-temp(ws-dia) to ws-temp-csv-edit
+
+                   if ws-temp(ws-dia) > ws-media-temp then
+                       move "ACIMA DA MEDIA" to ws-classificacao-csv
+                   else
+                   if ws-temp(ws-dia) < ws-media-temp then
+                       move "ABAIXO DA MEDIA" to ws-classificacao-csv
+                   else
+                       move "NA MEDIA" to ws-classificacao-csv
+                   end-if
+                   end-if
+
+                   move spaces to ws-linha-csv
+                   string ws-dia-csv-edit delimited by size
+                       ";" delimited by size
+                       ws-temp-csv-edit delimited by size
+                       ";" delimited by size
+                       ws-media-temp-edit delimited by size
+                       ";" delimited by size
+                       ws-classificacao-csv delimited by size
+                       into ws-linha-csv
+                   end-string
+
+                   move ws-linha-csv to fd-linha-csv
+                   write fd-linha-csv
+               end-if
+           end-perform
+
+           close arqTempsDiarias
+           .
+       exporta-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calculo da m�dia de temperatura
+      *>------------------------------------------------------------------------
+       calc-media-temp section.
+
+      *>   soma, minima e maxima consideram apenas dias efetivamente
+      *>   carregados (ws-dia-carregado) - um dia rejeitado por 002 ou
+      *>   nunca lido por causa de 003 fica zerado em ws-temp mas nao
+      *>   pode contar como uma leitura real de 0,00 grau
+           move 0 to ws-temp-total
+           move 0 to ws-dia-temp-min
+           move 0 to ws-dia-temp-max
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-no-mes
+               if ws-dia-carregado(ws-ind-temp) then
+                   compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+                   if ws-dia-temp-min = 0 then
+                       move ws-temp(ws-ind-temp) to ws-temp-min
+                       move ws-temp(ws-ind-temp) to ws-temp-max
+                       move ws-ind-temp to ws-dia-temp-min
+                       move ws-ind-temp to ws-dia-temp-max
+                   else
+                       if ws-temp(ws-ind-temp) < ws-temp-min then
+                           move ws-temp(ws-ind-temp) to ws-temp-min
+                           move ws-ind-temp to ws-dia-temp-min
+                       end-if
+                       if ws-temp(ws-ind-temp) > ws-temp-max then
+                           move ws-temp(ws-ind-temp) to ws-temp-max
+                           move ws-ind-temp to ws-dia-temp-max
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           if ws-dias-carregados > 0 then
+               compute ws-media-temp = ws-temp-total / ws-dias-carregados
+           else
+               move 0 to ws-media-temp
+           end-if
+
+      *>   desvio padrao das temperaturas em relacao a media, tambem
+      *>   restrito aos dias carregados e dividido por ws-dias-carregados
+           move 0 to ws-soma-quad-desvio
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-no-mes
+               if ws-dia-carregado(ws-ind-temp) then
+                   compute ws-desvio-temp-dia = ws-temp(ws-ind-temp) - ws-media-temp
+                   compute ws-soma-quad-desvio =
+                           ws-soma-quad-desvio + (ws-desvio-temp-dia * ws-desvio-temp-dia)
+               end-if
+           end-perform
+
+           if ws-dias-carregados > 0 then
+               compute ws-variancia-temp = ws-soma-quad-desvio / ws-dias-carregados
+               compute ws-desvio-padrao = function sqrt(ws-variancia-temp)
+           else
+               move 0 to ws-variancia-temp
+               move 0 to ws-desvio-padrao
+           end-if
+
+      *>   campos editados para exibicao
+           move ws-media-temp  to ws-media-temp-edit
+           move ws-temp-min    to ws-temp-min-edit
+           move ws-temp-max    to ws-temp-max-edit
+           move ws-desvio-padrao to ws-desvio-padrao-edit
+           .
+       calc-media-temp-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finaliza��o
+      *>------------------------------------------------------------------------
+       finaliza section.
+           display ws-dias-carregados " de " ws-dias-esperados
+               " dias esperados foram carregados de arqTempsAnual.txt"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+
